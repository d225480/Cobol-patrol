@@ -0,0 +1,12 @@
+      ******************************************************************
+      * TRANREC.CPY
+      * Record layout for the FIZZ-BUZZ daily transaction file.
+      * One occurrence of this record holds one var_a / var_b pair to
+      * be multiplied, subtracted and divided by the batch run.
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-KEY.
+               10  TRAN-SEQ-NO         PIC 9(06).
+           05  TRAN-VAR-A              PIC 9(03).
+           05  TRAN-VAR-B              PIC 9(03).
+           05  FILLER                  PIC X(68).
