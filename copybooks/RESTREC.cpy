@@ -0,0 +1,18 @@
+      ******************************************************************
+      * RESTREC.CPY
+      * Record layout for the FIZZ-BUZZ checkpoint/restart file.
+      * Holds the key and control totals of the last record
+      * successfully processed by a run, so that a run which fails
+      * partway through can be restarted without reprocessing (and
+      * double-counting in the audit log) the records already done.
+      ******************************************************************
+       01  RESTART-RECORD.
+           05  RESTART-LAST-SEQ-NO     PIC 9(06).
+           05  RESTART-REC-COUNT       PIC 9(06).
+           05  RESTART-SUM-VAR-C       PIC 9(09).
+           05  RESTART-SUM-VAR-D       PIC S9(09).
+           05  RESTART-EXCEPTION-COUNT PIC 9(06).
+           05  RESTART-STATUS          PIC X(01).
+               88  RESTART-COMPLETE        VALUE 'C'.
+               88  RESTART-INCOMPLETE      VALUE 'I'.
+           05  FILLER                  PIC X(24).
