@@ -0,0 +1,20 @@
+      ******************************************************************
+      * AUDITREC.CPY
+      * Record layout for the FIZZ-BUZZ append-only audit/transaction
+      * log.  One record is written for every transaction-file record
+      * that is successfully computed by a run, so that the inputs and
+      * outputs of any run can be reconstructed later without having
+      * to rerun the job.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-JOB-ID            PIC X(08).
+           05  AUDIT-RUN-DATE          PIC X(08).
+           05  AUDIT-RUN-TIME          PIC X(08).
+           05  AUDIT-SEQ-NO            PIC 9(06).
+           05  AUDIT-VAR-A             PIC 9(03).
+           05  AUDIT-VAR-B             PIC 9(03).
+           05  AUDIT-VAR-C             PIC 9(06).
+           05  AUDIT-VAR-D             PIC S9(03).
+           05  AUDIT-VAR-E             PIC 9(03).
+           05  AUDIT-VAR-R             PIC 9(03).
+           05  FILLER                  PIC X(17).
