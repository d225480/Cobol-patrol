@@ -0,0 +1,13 @@
+      ******************************************************************
+      * EXCPREC.CPY
+      * Record layout for the FIZZ-BUZZ exceptions log.  A record is
+      * written here whenever a transaction-file record fails an edit
+      * check (non-numeric, out of range, or would divide by zero) so
+      * that the rest of the batch can keep running.
+      ******************************************************************
+       01  EXCP-RECORD.
+           05  EXCP-SEQ-NO             PIC 9(06).
+           05  EXCP-VAR-A              PIC X(03).
+           05  EXCP-VAR-B              PIC X(03).
+           05  EXCP-REASON             PIC X(40).
+           05  FILLER                  PIC X(20).
