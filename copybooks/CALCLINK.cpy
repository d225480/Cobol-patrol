@@ -0,0 +1,24 @@
+      ******************************************************************
+      * CALCLINK.CPY
+      * LINKAGE layout shared by every program that calls the FIZZCALC
+      * edit/calculation subprogram (the file-driven batch driver and
+      * the PARM-driven quick-calculation program).  Keeping one copy
+      * of the edit rules and the product/difference/quotient/
+      * remainder arithmetic in FIZZCALC means both callers stay in
+      * step when the business rules change.
+      ******************************************************************
+       01  CALC-LINKAGE.
+           05  var_a                   PIC 9(03).
+           05  var_b                   PIC 9(03).
+           05  var_c                   PIC 9(06).
+           05  var_d                   PIC S9(03).
+           05  var_e                   PIC 9(03).
+           05  var_r                   PIC 9(03).
+           05  CALC-RETURN-CODE        PIC X(02).
+               88  CALC-OK                 VALUE '00'.
+               88  CALC-VAR-A-NOT-NUMERIC  VALUE '10'.
+               88  CALC-VAR-B-NOT-NUMERIC  VALUE '11'.
+               88  CALC-VAR-A-OUT-OF-RANGE VALUE '12'.
+               88  CALC-VAR-B-OUT-OF-RANGE VALUE '13'.
+               88  CALC-DIVIDE-BY-ZERO     VALUE '20'.
+           05  CALC-REASON             PIC X(40).
