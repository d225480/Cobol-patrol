@@ -0,0 +1,136 @@
+      ******************************************************************
+      * FIZZCALC.CBL
+      * Author:      D. Reyes, Batch Systems Support
+      * Installation: DELTA DATA CENTER
+      * Date-Written: 1998-04-09
+      * Purpose:     Shared edit and calculation routine for the
+      *              FIZZ-BUZZ family of programs.  Given a var_a /
+      *              var_b pair it edits the values and, when they are
+      *              valid, computes the product (var_c), the
+      *              difference (var_d), the quotient (var_e) and the
+      *              remainder (var_r).  Called by both the file-driven
+      *              batch driver (FIZZ-BUZZ) and the PARM-driven
+      *              quick-calculation program (FIZZPARM) so the two
+      *              paths can never drift out of step on the rules.
+      * Tectonics:   cobc -c
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY    DESCRIPTION
+      *   ---------- ----- --------------------------------------------
+      *   1998-04-09 DR    Pulled the product/difference/quotient/
+      *                    remainder calculation and the zero-divisor
+      *                    edit out of FIZZ-BUZZ so FIZZPARM can share
+      *                    the same rules instead of duplicating them.
+      *   1998-04-22 DR    Added numeric and 0-999 range edit checks
+      *                    on var_a and var_b ahead of the zero-
+      *                    divisor check, so a non-numeric or out-of-
+      *                    range PIC 9(03) value is logged to the
+      *                    exceptions file instead of abending on the
+      *                    arithmetic.
+      *   1998-05-04 DR    Widened var_c to PIC 9(06) in CALCLINK - the
+      *                    product of two in-range values can run to
+      *                    998,001 and was truncating in the old
+      *                    PIC 9(03).  Made var_d signed (PIC S9(03))
+      *                    since var_a - var_b now routinely goes
+      *                    negative with file-driven pairs instead of
+      *                    the old fixed 24/12 literals.
+      *   1998-05-18 DR    Noted why the var_a/var_b range checks below
+      *                    are currently unreachable (the PIC 9(03)
+      *                    field width already enforces 0-999) rather
+      *                    than dropping them outright.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIZZCALC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-EDIT-SWITCH              PIC X(01).
+           88  WS-EDIT-OK                  VALUE 'Y'.
+           88  WS-EDIT-FAILED              VALUE 'N'.
+
+       LINKAGE SECTION.
+       COPY CALCLINK.
+
+       PROCEDURE DIVISION USING CALC-LINKAGE.
+
+       0000-MAINLINE.
+           PERFORM 1000-EDIT-VALUES THRU 1000-EXIT.
+           IF WS-EDIT-OK
+               PERFORM 2000-COMPUTE-VALUES THRU 2000-EXIT
+           END-IF.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-EDIT-VALUES THRU 1000-EXIT
+      * Validates that var_a and var_b are numeric and within the
+      * 0-999 range the PIC 9(03) fields are meant to hold, then
+      * guards the division against a zero divisor.  Any failure sets
+      * CALC-RETURN-CODE/CALC-REASON and drops straight to the exit so
+      * 2000-COMPUTE-VALUES never runs on bad data.
+      ******************************************************************
+       1000-EDIT-VALUES.
+           SET WS-EDIT-OK TO TRUE.
+           SET CALC-OK TO TRUE.
+           MOVE SPACES TO CALC-REASON.
+
+           IF var_a NOT NUMERIC
+               SET WS-EDIT-FAILED TO TRUE
+               SET CALC-VAR-A-NOT-NUMERIC TO TRUE
+               MOVE 'VAR_A IS NOT NUMERIC' TO CALC-REASON
+               GO TO 1000-EXIT
+           END-IF.
+
+           IF var_b NOT NUMERIC
+               SET WS-EDIT-FAILED TO TRUE
+               SET CALC-VAR-B-NOT-NUMERIC TO TRUE
+               MOVE 'VAR_B IS NOT NUMERIC' TO CALC-REASON
+               GO TO 1000-EXIT
+           END-IF.
+
+      * var_a/var_b are unsigned PIC 9(03) in CALCLINK, so a value that
+      * reaches here already numeric is structurally 0-999 - these two
+      * checks cannot fire today.  They (and CALC-VAR-A/B-OUT-OF-RANGE
+      * in CALCLINK) are kept as the published range edit in case
+      * var_a/var_b are ever widened upstream; dropping them would
+      * silently remove that guard rather than just make it dormant.
+           IF var_a < 0 OR var_a > 999
+               SET WS-EDIT-FAILED TO TRUE
+               SET CALC-VAR-A-OUT-OF-RANGE TO TRUE
+               MOVE 'VAR_A OUTSIDE 0-999 RANGE' TO CALC-REASON
+               GO TO 1000-EXIT
+           END-IF.
+
+           IF var_b < 0 OR var_b > 999
+               SET WS-EDIT-FAILED TO TRUE
+               SET CALC-VAR-B-OUT-OF-RANGE TO TRUE
+               MOVE 'VAR_B OUTSIDE 0-999 RANGE' TO CALC-REASON
+               GO TO 1000-EXIT
+           END-IF.
+
+           IF var_b = ZERO
+               SET WS-EDIT-FAILED TO TRUE
+               SET CALC-DIVIDE-BY-ZERO TO TRUE
+               MOVE 'VAR_B IS ZERO - DIVIDE SKIPPED' TO CALC-REASON
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-COMPUTE-VALUES THRU 2000-EXIT
+      * Product, difference, quotient and remainder for an edited,
+      * known-good var_a / var_b pair.
+      ******************************************************************
+       2000-COMPUTE-VALUES.
+           COMPUTE var_c = var_a * var_b.
+           COMPUTE var_d = var_a - var_b.
+           DIVIDE var_a BY var_b GIVING var_e
+               REMAINDER var_r.
+
+       2000-EXIT.
+           EXIT.
