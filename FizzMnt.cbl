@@ -0,0 +1,370 @@
+      ******************************************************************
+      * FIZZMNT.CBL
+      * Author:      D. Reyes, Batch Systems Support
+      * Installation: DELTA DATA CENTER
+      * Date-Written: 1998-04-29
+      * Purpose:     Online CICS maintenance transaction (TRANSID
+      *              FBMT) for the FIZZ-BUZZ transaction file.  Lets
+      *              an operator browse the day's pending var_a/var_b
+      *              records and correct an obviously bad one before
+      *              the FIZZ-BUZZ batch job runs, the same way other
+      *              master files are maintained online, instead of
+      *              only finding the bad record after the fact in the
+      *              batch exceptions log.
+      *
+      *              Pseudo-conversational: state between terminal
+      *              exchanges (the last key browsed and the function
+      *              in progress) is carried in DFHCOMMAREA.
+      * Tectonics:   cobc -x (EXEC CICS requires translation through
+      *              the CICS command-level translator ahead of the
+      *              compile step, same as the shop's other CICS
+      *              maintenance transactions).
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY    DESCRIPTION
+      *   ---------- ----- --------------------------------------------
+      *   1998-04-29 DR    Original browse/correct maintenance
+      *                    transaction for TRANFILE.
+      *   1998-05-04 DR    Fixed a double EXEC CICS RETURN per task:
+      *                    0000-MAINLINE issued its own RETURN after
+      *                    1100-BROWSE-NEXT or 1200-END-OF-FILE had
+      *                    already issued one, which CICS abends
+      *                    (INVREQ) on.  The terminal paragraphs now
+      *                    only set the continue/end switch and
+      *                    COMMAREA; 0000-MAINLINE issues the single
+      *                    RETURN for the task.
+      *   1998-05-11 DR    1000-FIRST-TASK now sets TRAN-KEY to
+      *                    LOW-VALUES before STARTBR instead of relying
+      *                    on whatever was left in working storage.
+      *                    2100-CORRECT-RECORD now edits the operator's
+      *                    replacement var_a/var_b the same way
+      *                    FIZZCALC does before rewriting TRANFILE, and
+      *                    reports an edit failure to the terminal
+      *                    instead of persisting it.  Removed the
+      *                    unused WS-RESP2.
+      *   1998-05-18 DR    Pulled WS-INPUT-LENGTH and WS-SCREEN-LENGTH
+      *                    out into their own 01-levels instead of
+      *                    nesting them inside the buffers passed on
+      *                    the same RECEIVE/SEND TEXT as INTO/FROM -
+      *                    CICS was overwriting the length field (and
+      *                    misaligning the data after it) as part of
+      *                    the I/O itself.  2150-EDIT-CORRECTION now
+      *                    calls FIZZCALC instead of re-checking the
+      *                    numeric/0-999 range inline, so the edit rule
+      *                    can't drift from the batch job's copy of it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIZZMNT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RESP                     PIC S9(08) COMP.
+
+       01  WS-SWITCHES.
+           05  WS-BROWSE-SWITCH        PIC X(01).
+               88  WS-BROWSE-OPEN          VALUE 'Y'.
+               88  WS-BROWSE-CLOSED        VALUE 'N'.
+           05  WS-CONTINUE-SWITCH      PIC X(01).
+               88  WS-CONTINUE-CONVERSATION VALUE 'Y'.
+               88  WS-END-CONVERSATION      VALUE 'N'.
+
+       01  WS-INPUT-LENGTH             PIC S9(04) COMP VALUE 80.
+       01  WS-OPERATOR-INPUT.
+           05  WS-INPUT-TEXT           PIC X(80).
+       01  WS-INPUT-COMMAND            PIC X(04).
+       01  WS-INPUT-VAR-A              PIC X(03).
+       01  WS-INPUT-VAR-B              PIC X(03).
+
+       01  WS-CORRECT-SWITCH           PIC X(01).
+           88  WS-CORRECTION-VALID         VALUE 'Y'.
+           88  WS-CORRECTION-INVALID       VALUE 'N'.
+       01  WS-CORRECT-VAR-A            PIC 9(03).
+       01  WS-CORRECT-VAR-B            PIC 9(03).
+
+       01  WS-SCREEN-LENGTH            PIC S9(04) COMP.
+       01  WS-SCREEN-TEXT.
+           05  WS-SCREEN-LINE-1        PIC X(79).
+           05  WS-SCREEN-LINE-2        PIC X(79).
+           05  WS-SCREEN-LINE-3        PIC X(79).
+
+       COPY TRANREC.
+       COPY CALCLINK.
+
+      ******************************************************************
+      * DATA CARRIED FORWARD BETWEEN PSEUDO-CONVERSATIONAL TASKS
+      ******************************************************************
+       01  WS-COMMAREA.
+           05  CA-FUNCTION             PIC X(04).
+               88  CA-BROWSING             VALUE 'BRWS'.
+               88  CA-CORRECTING            VALUE 'CORR'.
+           05  CA-LAST-SEQ-NO          PIC 9(06).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(10).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * 0000-MAINLINE
+      * Issues the one EXEC CICS RETURN allowed per task.  The
+      * terminal paragraphs below only set WS-CONTINUE-SWITCH and, for
+      * a continuing conversation, WS-COMMAREA - they never RETURN
+      * themselves.
+      ******************************************************************
+       0000-MAINLINE.
+           SET WS-CONTINUE-CONVERSATION TO TRUE.
+           IF EIBCALEN = 0
+               PERFORM 1000-FIRST-TASK THRU 1000-EXIT
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               PERFORM 2000-CONTINUE-TASK THRU 2000-EXIT
+           END-IF.
+
+           IF WS-CONTINUE-CONVERSATION
+               MOVE WS-COMMAREA TO DFHCOMMAREA
+               EXEC CICS RETURN
+                   TRANSID('FBMT')
+                   COMMAREA(DFHCOMMAREA)
+                   LENGTH(LENGTH OF WS-COMMAREA)
+               END-EXEC
+           ELSE
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      ******************************************************************
+      * 1000-FIRST-TASK THRU 1000-EXIT
+      * Opens the browse on TRANFILE at the low key and shows the
+      * first pending record.
+      ******************************************************************
+       1000-FIRST-TASK.
+           MOVE LOW-VALUES TO TRAN-KEY.
+           EXEC CICS STARTBR
+               DATASET('TRANFILE')
+               RIDFLD(TRAN-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC.
+           SET WS-BROWSE-OPEN TO TRUE.
+           PERFORM 1100-BROWSE-NEXT THRU 1100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1050-RESUME-BROWSE THRU 1050-EXIT
+      * A CICS browse does not survive a pseudo-conversational RETURN,
+      * so each continuation task reopens it positioned at the last
+      * key shown (from COMMAREA) and re-reads that same record before
+      * handing off to 1100-BROWSE-NEXT for the record after it.
+      ******************************************************************
+       1050-RESUME-BROWSE.
+           MOVE CA-LAST-SEQ-NO TO TRAN-SEQ-NO.
+           EXEC CICS STARTBR
+               DATASET('TRANFILE')
+               RIDFLD(TRAN-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC.
+           EXEC CICS READNEXT
+               DATASET('TRANFILE')
+               INTO(TRAN-RECORD)
+               RIDFLD(TRAN-KEY)
+               RESP(WS-RESP)
+           END-EXEC.
+           PERFORM 1100-BROWSE-NEXT THRU 1100-EXIT.
+
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-BROWSE-NEXT THRU 1100-EXIT
+      * Reads the next record in the browse and sends it to the
+      * terminal with the maintenance menu, then returns control to
+      * CICS with the browse position saved in COMMAREA.
+      ******************************************************************
+       1100-BROWSE-NEXT.
+           EXEC CICS READNEXT
+               DATASET('TRANFILE')
+               INTO(TRAN-RECORD)
+               RIDFLD(TRAN-KEY)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 1200-END-OF-FILE THRU 1200-EXIT
+               GO TO 1100-EXIT
+           END-IF.
+
+           SET CA-BROWSING TO TRUE.
+           MOVE TRAN-SEQ-NO TO CA-LAST-SEQ-NO.
+
+           MOVE SPACES TO WS-SCREEN-TEXT.
+           STRING 'SEQ ' TRAN-SEQ-NO ' VAR_A=' TRAN-VAR-A
+               ' VAR_B=' TRAN-VAR-B
+               DELIMITED BY SIZE INTO WS-SCREEN-LINE-1.
+           MOVE 'ENTER=NEXT  C=CORRECT THIS RECORD  END=QUIT'
+               TO WS-SCREEN-LINE-2.
+           MOVE 'TO CORRECT, TYPE:  C nnnnnn aaa bbb' TO
+               WS-SCREEN-LINE-3.
+           MOVE LENGTH OF WS-SCREEN-TEXT TO WS-SCREEN-LENGTH.
+
+           EXEC CICS SEND TEXT
+               FROM(WS-SCREEN-TEXT)
+               LENGTH(WS-SCREEN-LENGTH)
+               ERASE
+           END-EXEC.
+
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-END-OF-FILE THRU 1200-EXIT
+      ******************************************************************
+       1200-END-OF-FILE.
+           EXEC CICS ENDBR DATASET('TRANFILE') END-EXEC.
+           MOVE 'NO MORE PENDING RECORDS' TO WS-SCREEN-LINE-1.
+           MOVE SPACES TO WS-SCREEN-LINE-2.
+           MOVE SPACES TO WS-SCREEN-LINE-3.
+           MOVE LENGTH OF WS-SCREEN-TEXT TO WS-SCREEN-LENGTH.
+           EXEC CICS SEND TEXT
+               FROM(WS-SCREEN-TEXT)
+               LENGTH(WS-SCREEN-LENGTH)
+               ERASE
+           END-EXEC.
+           SET WS-END-CONVERSATION TO TRUE.
+
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CONTINUE-TASK THRU 2000-EXIT
+      * Reads the operator's response to the menu sent by the prior
+      * task and acts on it: ENTER continues the browse, C corrects a
+      * record, END closes the browse and ends the conversation.
+      ******************************************************************
+       2000-CONTINUE-TASK.
+           MOVE LENGTH OF WS-OPERATOR-INPUT TO WS-INPUT-LENGTH.
+           EXEC CICS RECEIVE
+               INTO(WS-OPERATOR-INPUT)
+               LENGTH(WS-INPUT-LENGTH)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE SPACES TO WS-INPUT-TEXT
+           END-IF.
+
+           MOVE WS-INPUT-TEXT(1:4) TO WS-INPUT-COMMAND.
+
+           EVALUATE TRUE
+               WHEN WS-INPUT-TEXT(1:1) = 'C'
+                   PERFORM 2100-CORRECT-RECORD THRU 2100-EXIT
+               WHEN WS-INPUT-COMMAND = 'END '
+                   EXEC CICS ENDBR DATASET('TRANFILE') END-EXEC
+                   MOVE 'MAINTENANCE SESSION ENDED' TO WS-SCREEN-LINE-1
+                   MOVE SPACES TO WS-SCREEN-LINE-2
+                   MOVE SPACES TO WS-SCREEN-LINE-3
+                   MOVE LENGTH OF WS-SCREEN-TEXT TO WS-SCREEN-LENGTH
+                   EXEC CICS SEND TEXT
+                       FROM(WS-SCREEN-TEXT)
+                       LENGTH(WS-SCREEN-LENGTH)
+                       ERASE
+                   END-EXEC
+                   SET WS-END-CONVERSATION TO TRUE
+               WHEN OTHER
+                   SET WS-BROWSE-OPEN TO TRUE
+                   PERFORM 1050-RESUME-BROWSE THRU 1050-EXIT
+           END-EVALUATE.
+
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-CORRECT-RECORD THRU 2100-EXIT
+      * Parses  C nnnnnn aaa bbb  from the operator's input, edits the
+      * new var_a/var_b the same way FIZZCALC's 1000-EDIT-VALUES does,
+      * and only then reads that record for update, replaces
+      * var_a/var_b, and rewrites it so the corrected values are
+      * picked up the next time the batch job runs.  An operator entry
+      * that fails the edit is reported back to the terminal and the
+      * record on TRANFILE is left untouched.
+      ******************************************************************
+       2100-CORRECT-RECORD.
+           MOVE WS-INPUT-TEXT(3:6) TO TRAN-SEQ-NO.
+           MOVE WS-INPUT-TEXT(10:3) TO WS-INPUT-VAR-A.
+           MOVE WS-INPUT-TEXT(14:3) TO WS-INPUT-VAR-B.
+
+           PERFORM 2150-EDIT-CORRECTION THRU 2150-EXIT.
+           IF WS-CORRECTION-INVALID
+               GO TO 2180-SEND-RESULT
+           END-IF.
+
+           EXEC CICS READ
+               DATASET('TRANFILE')
+               INTO(TRAN-RECORD)
+               RIDFLD(TRAN-KEY)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WS-CORRECT-VAR-A TO TRAN-VAR-A
+               MOVE WS-CORRECT-VAR-B TO TRAN-VAR-B
+               EXEC CICS REWRITE
+                   DATASET('TRANFILE')
+                   FROM(TRAN-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+               MOVE 'RECORD CORRECTED' TO WS-SCREEN-LINE-1
+           ELSE
+               MOVE 'RECORD NOT FOUND - NOT CORRECTED' TO
+                   WS-SCREEN-LINE-1
+           END-IF.
+
+       2180-SEND-RESULT.
+           MOVE SPACES TO WS-SCREEN-LINE-2.
+           MOVE SPACES TO WS-SCREEN-LINE-3.
+           MOVE LENGTH OF WS-SCREEN-TEXT TO WS-SCREEN-LENGTH.
+           EXEC CICS SEND TEXT
+               FROM(WS-SCREEN-TEXT)
+               LENGTH(WS-SCREEN-LENGTH)
+               ERASE
+           END-EXEC.
+
+           SET WS-BROWSE-OPEN TO TRUE.
+           PERFORM 1050-RESUME-BROWSE THRU 1050-EXIT.
+
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2150-EDIT-CORRECTION THRU 2150-EXIT
+      * Runs the operator's replacement var_a/var_b through the same
+      * FIZZCALC edit the batch job applies to every transaction
+      * record, so the rules can never drift between the two callers.
+      * CALC-DIVIDE-BY-ZERO is not treated as an invalid correction -
+      * a var_b of zero is a legitimate value to store here; the batch
+      * job's own edit is what routes it to the exceptions log.
+      ******************************************************************
+       2150-EDIT-CORRECTION.
+           MOVE WS-INPUT-VAR-A TO var_a.
+           MOVE WS-INPUT-VAR-B TO var_b.
+
+           CALL 'FIZZCALC' USING CALC-LINKAGE.
+
+           IF CALC-OK OR CALC-DIVIDE-BY-ZERO
+               SET WS-CORRECTION-VALID TO TRUE
+               MOVE var_a TO WS-CORRECT-VAR-A
+               MOVE var_b TO WS-CORRECT-VAR-B
+           ELSE
+               SET WS-CORRECTION-INVALID TO TRUE
+               MOVE CALC-REASON TO WS-SCREEN-LINE-1
+           END-IF.
+
+       2150-EXIT.
+           EXIT.
