@@ -1,30 +1,579 @@
-**********************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      **********************
+      ******************************************************************
+      * BLACKSTAR.CBL
+      * Author:      D. Reyes, Batch Systems Support
+      * Installation: DELTA DATA CENTER
+      * Date-Written: 1998-03-11
+      * Purpose:     Daily batch job that reads a transaction file of
+      *              var_a / var_b pairs, computes the product
+      *              (var_c), difference (var_d), quotient (var_e) and
+      *              remainder (var_r) for each pair, and produces a
+      *              printed report.  Bad records are edited out to an
+      *              exceptions log rather than abending the run.
+      * Tectonics:   cobc -x
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY    DESCRIPTION
+      *   ---------- ----- --------------------------------------------
+      *   1998-03-11 DR    Original one-shot var_a/var_b calculation.
+      *   1998-04-02 DR    Converted to a file-driven batch job: added
+      *                    TRANFILE, REPTFILE, the remainder
+      *                    calculation, and the EXCPFILE exception
+      *                    trail for a zero var_b.
+      *   1998-04-05 DR    Turned MAIN-PROCEDURE into a read-until-end
+      *                    loop over every record in TRANFILE, with
+      *                    running control totals printed at the end
+      *                    of the report.
+      *   1998-04-08 DR    Added AUDITFILE: every record that computes
+      *                    cleanly is posted to an append-only audit
+      *                    log (inputs, outputs, run date/time, job
+      *                    id) so a run's results can be pulled up
+      *                    later without rerunning the job.
+      *   1998-04-11 DR    Added RESTFILE checkpoint/restart: the
+      *                    record count processed so far is saved off
+      *                    periodically, and a run that starts up
+      *                    behind an incomplete checkpoint skips the
+      *                    records already posted instead of
+      *                    reprocessing (and double-posting to the
+      *                    audit log) them.
+      *   1998-04-15 DR    Pulled the var_b edit and the product/
+      *                    difference/quotient/remainder calculation
+      *                    out into a called subprogram, FIZZCALC, so
+      *                    the new PARM-driven FIZZPARM program can
+      *                    share the same rules.
+      *   1998-04-29 DR    Converted TRANFILE to indexed/dynamic so
+      *                    the new FIZZMNT online transaction can
+      *                    browse and correct pending records by key;
+      *                    checkpoint/restart now starts TRANFILE past
+      *                    the last key posted instead of discarding
+      *                    already-read records.
+      *   1998-05-04 DR    Widened var_c and signed var_d to stop the
+      *                    report/audit log from truncating a large
+      *                    product or a negative difference now that
+      *                    pairs come from an arbitrary transaction
+      *                    file instead of a fixed 24/12.  Also made
+      *                    REPTFILE/EXCPFILE open EXTEND instead of
+      *                    OUTPUT on a restart run, so a run resuming
+      *                    behind a checkpoint appends to the prior
+      *                    run's report and exceptions log instead of
+      *                    truncating them.
+      *   1998-05-11 DR    Checkpointed WS-EXCEPTION-COUNT along with
+      *                    the other control totals, so a restart no
+      *                    longer undercounts EXCEPTIONS WRITTEN on the
+      *                    final report.  Added 1150-CHECK-FILE-STATUS
+      *                    so a failed OPEN on TRANFILE, REPTFILE,
+      *                    EXCPFILE or AUDITFILE abends the job with a
+      *                    clear message instead of running on against
+      *                    a file that never opened.
+      *   1998-05-18 DR    Converted RESTFILE from SEQUENTIAL to a
+      *                    one-record RELATIVE file keyed on a constant
+      *                    WS-RESTFILE-REL-KEY.  A sequential file
+      *                    opened I-O only allows READ-then-REWRITE, so
+      *                    the old checkpoint WRITE/REWRITE pair could
+      *                    never actually save a checkpoint past the
+      *                    first one; the RELATIVE key lets both WRITE
+      *                    and REWRITE work directly without a prior
+      *                    READ.  Added 1160-CHECK-RESTFILE-STATUS,
+      *                    performed after every checkpoint save, so a
+      *                    failed WRITE/REWRITE abends the run instead
+      *                    of leaving a stale or absent checkpoint.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZ-BUZZ.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           C01 IS TOP-OF-PAGE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO TRANFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAN-KEY
+               FILE STATUS IS WS-TRANFILE-STATUS.
+
+           SELECT REPTFILE ASSIGN TO REPTFIL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPTFILE-STATUS.
+
+           SELECT EXCPFILE ASSIGN TO EXCPFIL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCPFILE-STATUS.
+
+           SELECT OPTIONAL AUDITFILE ASSIGN TO AUDITFIL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITFILE-STATUS.
+
+           SELECT RESTFILE ASSIGN TO RESTFIL
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-RESTFILE-REL-KEY
+               FILE STATUS IS WS-RESTFILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY TRANREC.
+
+       FD  REPTFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REPT-RECORD                 PIC X(132).
+
+       FD  EXCPFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY EXCPREC.
+
+       FD  AUDITFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDITREC.
+
+       FD  RESTFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY RESTREC.
+
        WORKING-STORAGE SECTION.
-       01  var_a PIC 9(3).
-       01  var_b PIC 9(3). *> Structuur |(groep van de var)| (naam van var)
-                           *>PIC (9 staat voor een getal tussen 0 en 9)(hoeveel characters hij kan opvullen in breedte)
-       01  var_c PIC 9(3).
-       01  var_d PIC 9(3).
-       01  var_e PIC 9(3).
+       01  WS-TRANFILE-STATUS          PIC X(02).
+       01  WS-REPTFILE-STATUS          PIC X(02).
+       01  WS-EXCPFILE-STATUS          PIC X(02).
+       01  WS-AUDITFILE-STATUS         PIC X(02).
+       01  WS-RESTFILE-STATUS          PIC X(02).
+           88  WS-RESTFILE-NOT-FOUND       VALUE '35'.
+       01  WS-RESTFILE-REL-KEY         PIC 9(04) COMP VALUE 1.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01).
+               88  WS-EOF                  VALUE 'Y'.
+               88  WS-NOT-EOF              VALUE 'N'.
+           05  WS-RESTART-SWITCH       PIC X(01).
+               88  WS-RESTART-RUN          VALUE 'Y'.
+               88  WS-FRESH-RUN            VALUE 'N'.
+           05  WS-RESTREC-SWITCH       PIC X(01).
+               88  WS-RESTREC-EXISTS       VALUE 'Y'.
+               88  WS-RESTREC-ABSENT       VALUE 'N'.
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP VALUE 50.
+       01  WS-SINCE-CHECKPOINT         PIC 9(04) COMP VALUE ZERO.
+
+       01  WS-RUN-DATE-TIME.
+           05  WS-RUN-DATE             PIC X(08).
+           05  WS-RUN-TIME             PIC X(08).
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE.
+               10  WS-CURR-YEAR        PIC 9(04).
+               10  WS-CURR-MONTH       PIC 9(02).
+               10  WS-CURR-DAY         PIC 9(02).
+           05  WS-CURR-TIME.
+               10  WS-CURR-HOURS       PIC 9(02).
+               10  WS-CURR-MINUTES     PIC 9(02).
+               10  WS-CURR-SECONDS     PIC 9(02).
+               10  FILLER              PIC 9(02).
+       01  WS-JOB-ID                   PIC X(08) VALUE 'FIZZBUZZ'.
+
+       01  WS-ABEND-FILE-NAME          PIC X(08).
+       01  WS-ABEND-STATUS             PIC X(02).
+
+       01  WS-RECORD-COUNT             PIC 9(06) COMP VALUE ZERO.
+       01  WS-SUM-VAR-C                PIC 9(09) COMP VALUE ZERO.
+       01  WS-SUM-VAR-D                PIC S9(09) COMP VALUE ZERO.
+       01  WS-EXCEPTION-COUNT          PIC 9(06) COMP VALUE ZERO.
+
+       COPY CALCLINK.
+
+       01  RPT-HEADING-1.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(30) VALUE
+               'FIZZ-BUZZ CALCULATION REPORT'.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'RUN DATE:'.
+           05  RPT-H1-RUN-DATE         PIC 9(08).
+
+       01  RPT-HEADING-2.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(08) VALUE 'SEQ NO'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'VAR A'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE 'VAR B'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'PRODUCT'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(12) VALUE 'DIFFERENCE'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'QUOTIENT'.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'REMAINDER'.
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RPT-D-SEQ-NO            PIC ZZZZZ9.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  RPT-D-VAR-A             PIC ZZ9.
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  RPT-D-VAR-B             PIC ZZ9.
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  RPT-D-VAR-C             PIC ZZZZZ9.
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  RPT-D-VAR-D             PIC -ZZ9.
+           05  FILLER                  PIC X(12) VALUE SPACES.
+           05  RPT-D-VAR-E             PIC ZZ9.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+           05  RPT-D-VAR-R             PIC ZZ9.
+
+       01  RPT-TOTAL-LINE-1.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(24) VALUE
+               'RECORDS PROCESSED . . .'.
+           05  RPT-T-RECORD-COUNT      PIC ZZZ,ZZ9.
+
+       01  RPT-TOTAL-LINE-2.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(24) VALUE
+               'SUM OF PRODUCTS  . . . .'.
+           05  RPT-T-SUM-VAR-C         PIC ZZZ,ZZZ,ZZ9.
+
+       01  RPT-TOTAL-LINE-3.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(24) VALUE
+               'SUM OF DIFFERENCES . . .'.
+           05  RPT-T-SUM-VAR-D         PIC -ZZZ,ZZZ,ZZ9.
+
+       01  RPT-TOTAL-LINE-4.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(24) VALUE
+               'EXCEPTIONS WRITTEN . . .'.
+           05  RPT-T-EXCEPTION-COUNT   PIC ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
 
-       MAIN-PROCEDURE.
-           SET var_a TO 24.
-           SET var_b TO 12.
-           COMPUTE var_c =  var_a * var_b.
-           COMPUTE var_d = var_a - var_b.
-           COMPUTE var_e = var_a / var_b.
-           DISPLAY var_c.
-           DISPLAY var_b.
-           DISPLAY var_e.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE THRU 1000-EXIT
+      ******************************************************************
+       1000-INITIALIZE.
+           SET WS-NOT-EOF TO TRUE.
+           SET WS-FRESH-RUN TO TRUE.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURR-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE-TIME TO WS-RUN-DATE-TIME.
+
+           OPEN INPUT TRANFILE.
+           MOVE 'TRANFILE' TO WS-ABEND-FILE-NAME.
+           MOVE WS-TRANFILE-STATUS TO WS-ABEND-STATUS.
+           PERFORM 1150-CHECK-FILE-STATUS THRU 1150-EXIT.
+
+           PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+
+           IF WS-RESTART-RUN
+               OPEN EXTEND REPTFILE
+               OPEN EXTEND EXCPFILE
+           ELSE
+               OPEN OUTPUT REPTFILE
+               OPEN OUTPUT EXCPFILE
+           END-IF.
+           MOVE 'REPTFILE' TO WS-ABEND-FILE-NAME.
+           MOVE WS-REPTFILE-STATUS TO WS-ABEND-STATUS.
+           PERFORM 1150-CHECK-FILE-STATUS THRU 1150-EXIT.
+           MOVE 'EXCPFILE' TO WS-ABEND-FILE-NAME.
+           MOVE WS-EXCPFILE-STATUS TO WS-ABEND-STATUS.
+           PERFORM 1150-CHECK-FILE-STATUS THRU 1150-EXIT.
 
+           OPEN EXTEND AUDITFILE.
+           MOVE 'AUDITFILE' TO WS-ABEND-FILE-NAME.
+           MOVE WS-AUDITFILE-STATUS TO WS-ABEND-STATUS.
+           PERFORM 1150-CHECK-FILE-STATUS THRU 1150-EXIT.
+
+           MOVE WS-CURR-DATE TO RPT-H1-RUN-DATE.
+           WRITE REPT-RECORD FROM RPT-HEADING-1
+               AFTER ADVANCING TOP-OF-PAGE.
+           MOVE SPACES TO REPT-RECORD.
+           WRITE REPT-RECORD AFTER ADVANCING 1 LINE.
+           WRITE REPT-RECORD FROM RPT-HEADING-2
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO REPT-RECORD.
+           WRITE REPT-RECORD AFTER ADVANCING 1 LINE.
+
+           IF WS-RESTART-RUN
+               MOVE RESTART-LAST-SEQ-NO TO TRAN-SEQ-NO
+               START TRANFILE KEY IS GREATER THAN TRAN-KEY
+                   INVALID KEY
+                       SET WS-EOF TO TRUE
+               END-START
+           ELSE
+               MOVE LOW-VALUES TO TRAN-KEY
+               START TRANFILE KEY IS NOT LESS THAN TRAN-KEY
+                   INVALID KEY
+                       SET WS-EOF TO TRUE
+               END-START
+           END-IF.
+           IF WS-NOT-EOF
+               PERFORM 1100-READ-TRANFILE THRU 1100-EXIT
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-READ-TRANFILE THRU 1100-EXIT
+      * Read-ahead of the next transaction record, shared by
+      * initialization (to prime the loop) and by the end of record
+      * processing.  TRANFILE is indexed and dynamic so that the
+      * FIZZMNT online maintenance transaction can browse and correct
+      * pending records by key; the batch job itself still works
+      * straight through in key sequence.
+      ******************************************************************
+       1100-READ-TRANFILE.
+           READ TRANFILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1150-CHECK-FILE-STATUS THRU 1150-EXIT
+      * Common OPEN-failure check, run after every file OPEN in
+      * 1000-INITIALIZE.  WS-ABEND-FILE-NAME/WS-ABEND-STATUS are set by
+      * the caller immediately before the PERFORM.  '00' is normal;
+      * '05' is normal only for an OPTIONAL file (AUDITFILE) that did
+      * not already exist.  Anything else means the job cannot safely
+      * read or write that file, so the run is abended here rather
+      * than left to fail unpredictably deeper in the program.
+      ******************************************************************
+       1150-CHECK-FILE-STATUS.
+           IF WS-ABEND-STATUS = '00' OR WS-ABEND-STATUS = '05'
+               GO TO 1150-EXIT
+           END-IF.
+           DISPLAY 'FIZZ-BUZZ: OPEN FAILED FOR ' WS-ABEND-FILE-NAME
+               ' - FILE STATUS ' WS-ABEND-STATUS.
+           DISPLAY 'FIZZ-BUZZ: JOB TERMINATING - UNABLE TO CONTINUE'.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       1150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1160-CHECK-RESTFILE-STATUS THRU 1160-EXIT
+      * Common WRITE/REWRITE-failure check for RESTFILE, run after
+      * every checkpoint update in 2500-WRITE-CHECKPOINT and
+      * 3000-FINALIZE.  RESTFILE is a one-record RELATIVE file keyed
+      * on the constant WS-RESTFILE-REL-KEY, so WRITE and REWRITE both
+      * work directly off that key with no READ required first; '00'
+      * is the only good status, and a checkpoint that fails to save
+      * is as serious as one that fails to open, so this abends the
+      * run the same way 1150-CHECK-FILE-STATUS does.
+      ******************************************************************
+       1160-CHECK-RESTFILE-STATUS.
+           IF WS-RESTFILE-STATUS = '00'
+               GO TO 1160-EXIT
+           END-IF.
+           DISPLAY 'FIZZ-BUZZ: CHECKPOINT SAVE FAILED - FILE STATUS '
+               WS-RESTFILE-STATUS.
+           DISPLAY 'FIZZ-BUZZ: JOB TERMINATING - UNABLE TO CONTINUE'.
+           MOVE 16 TO RETURN-CODE.
            STOP RUN.
+
+       1160-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-CHECK-RESTART THRU 1200-EXIT
+      * Looks for a checkpoint left behind by a run that did not reach
+      * 3000-FINALIZE.  When one is found and marked incomplete, the
+      * control totals are picked up from it and 1000-INITIALIZE
+      * starts TRANFILE just past the last key posted, instead of
+      * reprocessing (and double-posting to the audit log) records
+      * already done.
+      ******************************************************************
+       1200-CHECK-RESTART.
+           OPEN I-O RESTFILE.
+           IF WS-RESTFILE-NOT-FOUND
+               OPEN OUTPUT RESTFILE
+               CLOSE RESTFILE
+               OPEN I-O RESTFILE
+           END-IF.
+
+           SET WS-RESTREC-ABSENT TO TRUE.
+           MOVE 1 TO WS-RESTFILE-REL-KEY.
+           READ RESTFILE.
+           IF WS-RESTFILE-STATUS = '00'
+               SET WS-RESTREC-EXISTS TO TRUE
+               IF RESTART-INCOMPLETE
+                   SET WS-RESTART-RUN TO TRUE
+                   MOVE RESTART-REC-COUNT TO WS-RECORD-COUNT
+                   MOVE RESTART-SUM-VAR-C TO WS-SUM-VAR-C
+                   MOVE RESTART-SUM-VAR-D TO WS-SUM-VAR-D
+                   MOVE RESTART-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+               END-IF
+           END-IF.
+
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-RECORD THRU 2000-EXIT
+      * Edits and computes one transaction record via FIZZCALC, posts
+      * it to the report or the exceptions log, and reads ahead to
+      * the next record.
+      ******************************************************************
+       2000-PROCESS-RECORD.
+           MOVE TRAN-VAR-A TO var_a.
+           MOVE TRAN-VAR-B TO var_b.
+
+           CALL 'FIZZCALC' USING CALC-LINKAGE.
+
+           IF CALC-OK
+               ADD 1 TO WS-RECORD-COUNT
+               ADD var_c TO WS-SUM-VAR-C
+               ADD var_d TO WS-SUM-VAR-D
+               PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT
+               PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+           ELSE
+               ADD 1 TO WS-EXCEPTION-COUNT
+               PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+           END-IF.
+
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+           PERFORM 1100-READ-TRANFILE THRU 1100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-DETAIL-LINE THRU 2200-EXIT
+      ******************************************************************
+       2200-WRITE-DETAIL-LINE.
+           MOVE TRAN-SEQ-NO TO RPT-D-SEQ-NO.
+           MOVE var_a TO RPT-D-VAR-A.
+           MOVE var_b TO RPT-D-VAR-B.
+           MOVE var_c TO RPT-D-VAR-C.
+           MOVE var_d TO RPT-D-VAR-D.
+           MOVE var_e TO RPT-D-VAR-E.
+           MOVE var_r TO RPT-D-VAR-R.
+           WRITE REPT-RECORD FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-WRITE-EXCEPTION THRU 2300-EXIT
+      ******************************************************************
+       2300-WRITE-EXCEPTION.
+           MOVE TRAN-SEQ-NO TO EXCP-SEQ-NO.
+           MOVE TRAN-VAR-A TO EXCP-VAR-A.
+           MOVE TRAN-VAR-B TO EXCP-VAR-B.
+           MOVE CALC-REASON TO EXCP-REASON.
+           WRITE EXCP-RECORD.
+
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+      ******************************************************************
+       2400-WRITE-AUDIT-RECORD.
+           MOVE WS-JOB-ID TO AUDIT-JOB-ID.
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+           MOVE WS-RUN-TIME TO AUDIT-RUN-TIME.
+           MOVE TRAN-SEQ-NO TO AUDIT-SEQ-NO.
+           MOVE var_a TO AUDIT-VAR-A.
+           MOVE var_b TO AUDIT-VAR-B.
+           MOVE var_c TO AUDIT-VAR-C.
+           MOVE var_d TO AUDIT-VAR-D.
+           MOVE var_e TO AUDIT-VAR-E.
+           MOVE var_r TO AUDIT-VAR-R.
+           WRITE AUDIT-RECORD.
+
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+      * Saves the control totals as of the last record processed,
+      * marked incomplete until 3000-FINALIZE marks it complete.
+      ******************************************************************
+       2500-WRITE-CHECKPOINT.
+           MOVE TRAN-SEQ-NO TO RESTART-LAST-SEQ-NO.
+           MOVE WS-RECORD-COUNT TO RESTART-REC-COUNT.
+           MOVE WS-SUM-VAR-C TO RESTART-SUM-VAR-C.
+           MOVE WS-SUM-VAR-D TO RESTART-SUM-VAR-D.
+           MOVE WS-EXCEPTION-COUNT TO RESTART-EXCEPTION-COUNT.
+           SET RESTART-INCOMPLETE TO TRUE.
+           MOVE 1 TO WS-RESTFILE-REL-KEY.
+           IF WS-RESTREC-EXISTS
+               REWRITE RESTART-RECORD
+           ELSE
+               WRITE RESTART-RECORD
+               SET WS-RESTREC-EXISTS TO TRUE
+           END-IF.
+           PERFORM 1160-CHECK-RESTFILE-STATUS THRU 1160-EXIT.
+
+       2500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE THRU 3000-EXIT
+      * Prints the running control totals, marks the checkpoint run
+      * complete, and closes every file.
+      ******************************************************************
+       3000-FINALIZE.
+           MOVE SPACES TO REPT-RECORD.
+           WRITE REPT-RECORD AFTER ADVANCING 1 LINE.
+           MOVE WS-RECORD-COUNT TO RPT-T-RECORD-COUNT.
+           WRITE REPT-RECORD FROM RPT-TOTAL-LINE-1
+               AFTER ADVANCING 1 LINE.
+           MOVE WS-SUM-VAR-C TO RPT-T-SUM-VAR-C.
+           WRITE REPT-RECORD FROM RPT-TOTAL-LINE-2
+               AFTER ADVANCING 1 LINE.
+           MOVE WS-SUM-VAR-D TO RPT-T-SUM-VAR-D.
+           WRITE REPT-RECORD FROM RPT-TOTAL-LINE-3
+               AFTER ADVANCING 1 LINE.
+           MOVE WS-EXCEPTION-COUNT TO RPT-T-EXCEPTION-COUNT.
+           WRITE REPT-RECORD FROM RPT-TOTAL-LINE-4
+               AFTER ADVANCING 1 LINE.
+
+           MOVE TRAN-SEQ-NO TO RESTART-LAST-SEQ-NO.
+           MOVE WS-RECORD-COUNT TO RESTART-REC-COUNT.
+           MOVE WS-SUM-VAR-C TO RESTART-SUM-VAR-C.
+           MOVE WS-SUM-VAR-D TO RESTART-SUM-VAR-D.
+           MOVE WS-EXCEPTION-COUNT TO RESTART-EXCEPTION-COUNT.
+           SET RESTART-COMPLETE TO TRUE.
+           MOVE 1 TO WS-RESTFILE-REL-KEY.
+           IF WS-RESTREC-EXISTS
+               REWRITE RESTART-RECORD
+           ELSE
+               WRITE RESTART-RECORD
+               SET WS-RESTREC-EXISTS TO TRUE
+           END-IF.
+           PERFORM 1160-CHECK-RESTFILE-STATUS THRU 1160-EXIT.
+
+           CLOSE TRANFILE.
+           CLOSE REPTFILE.
+           CLOSE EXCPFILE.
+           CLOSE AUDITFILE.
+           CLOSE RESTFILE.
+
+       3000-EXIT.
+           EXIT.
