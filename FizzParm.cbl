@@ -0,0 +1,117 @@
+      ******************************************************************
+      * FIZZPARM.CBL
+      * Author:      D. Reyes, Batch Systems Support
+      * Installation: DELTA DATA CENTER
+      * Date-Written: 1998-04-15
+      * Purpose:     Ad hoc, one-off companion to the FIZZ-BUZZ daily
+      *              batch job.  Takes var_a and var_b straight off the
+      *              JCL PARM= card so an operator can run a single
+      *              quick computation without building a transaction
+      *              file record, prints the result, and stops.  Uses
+      *              the same FIZZCALC edit/calculation routine as the
+      *              file-driven batch job so the two paths can never
+      *              give different answers for the same pair.
+      *
+      *              JCL PARM is a 6-digit string, VAR_A followed by
+      *              VAR_B, each zero-filled to 3 digits, e.g.
+      *                  //STEP1  EXEC PGM=FIZZPARM,PARM='024012'
+      *              computes var_a = 024, var_b = 012.
+      * Tectonics:   cobc -x
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   DATE       BY    DESCRIPTION
+      *   ---------- ----- --------------------------------------------
+      *   1998-04-15 DR    Original PARM-driven quick-calculation pgm.
+      *   1998-05-04 DR    Widened the PRODUCT display field to 6
+      *                    digits and signed the DIFF display field to
+      *                    match FIZZCALC's widened/signed var_c/var_d.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIZZPARM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-SWITCH               PIC X(01).
+           88  WS-PARM-VALID                VALUE 'Y'.
+           88  WS-PARM-INVALID              VALUE 'N'.
+
+       01  WS-RESULT-LINE.
+           05  FILLER                    PIC X(10) VALUE 'FIZZPARM:'.
+           05  WS-R-VAR-A                PIC ZZ9.
+           05  FILLER                    PIC X(03) VALUE ' X '.
+           05  WS-R-VAR-B                PIC ZZ9.
+           05  FILLER                    PIC X(11) VALUE ' PRODUCT= '.
+           05  WS-R-VAR-C                PIC ZZZZZ9.
+           05  FILLER                    PIC X(06) VALUE ' DIFF='.
+           05  WS-R-VAR-D                PIC -ZZ9.
+           05  FILLER                    PIC X(06) VALUE ' QUOT='.
+           05  WS-R-VAR-E                PIC ZZ9.
+           05  FILLER                    PIC X(06) VALUE ' REM='.
+           05  WS-R-VAR-R                PIC ZZ9.
+
+       COPY CALCLINK.
+
+       LINKAGE SECTION.
+       01  LS-PARM-FIELD.
+           05  LS-PARM-LEN               PIC S9(04) COMP.
+           05  LS-PARM-DATA.
+               10  LS-PARM-VAR-A         PIC X(03).
+               10  LS-PARM-VAR-B         PIC X(03).
+
+       PROCEDURE DIVISION USING LS-PARM-FIELD.
+
+       0000-MAINLINE.
+           PERFORM 1000-EDIT-PARM THRU 1000-EXIT.
+           IF WS-PARM-VALID
+               MOVE LS-PARM-VAR-A TO var_a
+               MOVE LS-PARM-VAR-B TO var_b
+               CALL 'FIZZCALC' USING CALC-LINKAGE
+               IF CALC-OK
+                   PERFORM 2000-DISPLAY-RESULT THRU 2000-EXIT
+               ELSE
+                   DISPLAY 'FIZZPARM: ' CALC-REASON
+               END-IF
+           ELSE
+               DISPLAY 'FIZZPARM: INVALID OR MISSING PARM - '
+                   'EXPECTED 6 DIGITS (VAR_A VAR_B)'
+           END-IF.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-EDIT-PARM THRU 1000-EXIT
+      * The PARM card must be exactly 6 digits (VAR_A then VAR_B, each
+      * zero-filled to 3 digits).  Anything else is rejected here
+      * before FIZZCALC ever sees it.
+      ******************************************************************
+       1000-EDIT-PARM.
+           SET WS-PARM-VALID TO TRUE.
+           IF LS-PARM-LEN NOT = 6
+               SET WS-PARM-INVALID TO TRUE
+               GO TO 1000-EXIT
+           END-IF.
+           IF LS-PARM-VAR-A NOT NUMERIC OR LS-PARM-VAR-B NOT NUMERIC
+               SET WS-PARM-INVALID TO TRUE
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-DISPLAY-RESULT THRU 2000-EXIT
+      ******************************************************************
+       2000-DISPLAY-RESULT.
+           MOVE var_a TO WS-R-VAR-A.
+           MOVE var_b TO WS-R-VAR-B.
+           MOVE var_c TO WS-R-VAR-C.
+           MOVE var_d TO WS-R-VAR-D.
+           MOVE var_e TO WS-R-VAR-E.
+           MOVE var_r TO WS-R-VAR-R.
+           DISPLAY WS-RESULT-LINE.
+
+       2000-EXIT.
+           EXIT.
